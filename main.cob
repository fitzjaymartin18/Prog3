@@ -7,14 +7,160 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. loan-calculator.
 
+      * Modification History
+      * ------------------------------------------------------------
+      * 12/02/2024 - Group 2 - Added batch entry point so a file of
+      *              loan requests can be re-amortized in one job
+      *              instead of keying each one in through ACCEPT.
+      * 12/09/2024 - Group 2 - Archived every row of the amortization
+      *              schedule to schedule-output-file as it prints, so
+      *              a schedule never has to be re-keyed to review it.
+      * 12/16/2024 - Group 2 - Added customer-master-file, keyed by
+      *              customer name, so a repeat customer's loan
+      *              details can be reloaded from type-of-loan.
+      * 12/23/2024 - Group 2 - Added the step-rate / adjustable-rate
+      *              loan type (paragraph-e, menu letter 'e').
+      * 01/06/2025 - Group 2 - Replaced the old isPunct/flag input
+      *              scheme with real numeric validation bounded to
+      *              each field's sane range.
+      * 01/13/2025 - Group 2 - Added a reconciliation check before the
+      *              footer totals print, to catch a schedule whose
+      *              totals have drifted from the loan details.
+      * 01/20/2025 - Group 2 - Added checkpoint/restart so a dropped
+      *              session can resume a customer's schedule instead
+      *              of starting over at period 1.
+      * 01/27/2025 - Group 2 - Added pagination to the printed
+      *              schedule: the summary and header row now repeat
+      *              every page instead of scrolling off the top.
+      * 02/03/2025 - Group 2 - Added side-by-side loan comparison
+      *              (menu letter 'p'), driving three loan types
+      *              internally and printing their totals together.
+      * 02/10/2025 - Group 2 - Added audit-log-file, an append-only
+      *              compliance trail of every loan calculated.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Holds the loan requests driven through batch-mode, one
+      *    record per customer, in place of the interactive prompts.
+           SELECT LOAN-REQUEST-FILE ASSIGN TO "LOANREQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Every row printed by table-values is archived here as it
+      *    is computed, so a schedule never has to be re-keyed to be
+      *    reviewed again or fed into other reporting tools.
+           SELECT SCHEDULE-OUTPUT-FILE ASSIGN TO "SCHEDOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS schedule-output-status.
+
+      *    Keyed by customer name, this keeps each borrower's last
+      *    loan details on hand so a repeat customer can be reloaded
+      *    from type-of-loan instead of re-entering everything.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS master-customer-name
+               FILE STATUS IS master-file-status.
+
+      *    Keyed by customer name, this holds the progress of a
+      *    schedule still in flight, so a long run that gets dropped
+      *    can resume a customer from the last completed period
+      *    instead of starting back over at period 1.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ckpt-customer-name
+               FILE STATUS IS ckpt-file-status.
+
+      *    A compliance trail of every completed run, one line per
+      *    customer served, appended to rather than overwritten so
+      *    the history of who ran what, and when, is never lost.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-log-status.
 
        DATA DIVISION.
        FILE SECTION.
+      * This record layout is read one line at a time in batch-mode,
+      * in place of ask-loan-details' interactive prompts.
+       FD  LOAN-REQUEST-FILE.
+       01  loan-request-record.
+           05 batch-customer-name          PIC X(30).
+           05 batch-loan-type              PIC X(01).
+           05 batch-loan-amount            PIC 9(10)V9999.
+           05 batch-annual-interest-rate   PIC 9(10)V9999.
+           05 batch-loan-term-years        PIC 9(03).
+           05 batch-percent                PIC 9(03)V99.
+           05 batch-rate-change-amount     PIC S9(05)V9999.
+
+      * One row per installment period, written every time
+      * table-values fires, so the full schedule survives the run.
+       FD  SCHEDULE-OUTPUT-FILE.
+       01  schedule-output-record.
+           05 so-installment-period        PIC 9(03).
+           05 so-principal-payment         PIC 9(10)V99.
+           05 so-interest-payment          PIC 9(10)V99.
+           05 so-equated-monthly-installment PIC 9(10)V99.
+           05 so-remaining-balance         PIC 9(10)V99.
+           05 so-customer-name             PIC X(30).
+
+      * One record per borrower, holding their most recently used
+      * loan details so repeat customers can skip ask-loan-details.
+       FD  CUSTOMER-MASTER-FILE.
+       01  customer-master-record.
+           05 master-customer-name         PIC X(30).
+           05 master-loan-amount           PIC 9(10)V9999.
+           05 master-annual-interest-rate  PIC 9(10)V99999999.
+           05 master-loan-term-years       PIC 9(03).
+           05 master-loan-type-choice      PIC X(01).
+           05 master-grace-period          PIC 9(03).
+           05 master-balloon-rate          PIC 9(03)V99.
+           05 master-rate-change-interval  PIC 9(10)V9999.
+           05 master-rate-change-amount    PIC S9(05)V9999.
+
+      * One record per borrower with a schedule in progress, holding
+      * the running totals as of the last checkpointed period.
+       FD  CHECKPOINT-FILE.
+       01  checkpoint-record.
+           05 ckpt-customer-name           PIC X(30).
+           05 ckpt-loan-type-choice        PIC X(01).
+           05 ckpt-loan-amount             PIC S9(10)V9999.
+           05 ckpt-annual-interest-rate    PIC S9(10)V99999999.
+           05 ckpt-loan-term-years         PIC S9(10)V9999.
+           05 ckpt-installment-period      PIC 9(03).
+           05 ckpt-remaining-balance       PIC 9(10)V9999999999.
+           05 ckpt-total-principal         PIC 9(10)V9999.
+           05 ckpt-total-interest          PIC 9(10)V9999.
+           05 ckpt-total-payments          PIC 9(10)V9999.
+
+      * One line per completed run, for compliance review of who ran
+      * what, and when.
+       FD  AUDIT-LOG-FILE.
+       01  audit-log-record.
+           05 audit-timestamp              PIC X(21).
+           05 audit-operator-name          PIC X(30).
+           05 audit-customer-name          PIC X(30).
+           05 audit-loan-type-choice       PIC X(01).
+           05 audit-loan-amount            PIC 9(10)V9999.
+           05 audit-annual-interest-rate   PIC 9(10)V99999999.
+           05 audit-loan-term-months       PIC 9(10)V9999.
+           05 audit-total-principal        PIC 9(10)V9999.
+           05 audit-total-interest         PIC 9(10)V9999.
+           05 audit-total-payments         PIC 9(10)V9999.
+
        WORKING-STORAGE SECTION.
-      * This string variable contains the username input at the 
-      * beginning of the program
+      * This string variable contains the borrower's name, input at
+      * the beginning of the program (or read from the batch file),
+      * and carried into every schedule, master, checkpoint and audit
+      * record written for that loan.
            01 customer-name                   PIC X(99).
-           01 string-input                    PIC X(20).           
+      * This holds the name of the staff member running the
+      * amortization, kept separate from customer-name above so the
+      * audit log can show who ran whose loan. Batch jobs have no
+      * interactive operator, so they are logged under a fixed
+      * operator-name of "BATCH".
+           01 operator-name                   PIC X(30).
+           01 string-input                    PIC X(20).
 
       * These variables are use for computations
            01 computational-variables.
@@ -36,7 +182,9 @@
                05 z-number-of-monthly        PIC Z(10).
                05 z-balloon-rate             PIC Z(10).99.
                05 z-loan-term-years          PIC Z(10).
-               05 z-grace-period             PIC Z(10).  
+               05 z-grace-period             PIC Z(10).
+               05 z-rate-change-interval     PIC Z(10).
+               05 z-rate-change-amount       PIC -(10).9999.
 
 
       * These variables are use for generic purposes 
@@ -64,11 +212,60 @@
 
 
       * This variable is use specifically for grace period case (paragraph-c)
-           01 grace-period-case.   
-               05 grace-period              PIC S9(10)V9999 VALUE -1.                      
-
-
-      * These variables are used to display the outputs to the table 
+           01 grace-period-case.
+               05 grace-period              PIC S9(10)V9999 VALUE -1.
+
+      * These variables are use specifically for the step-rate /
+      * adjustable-rate case (paragraph-e)
+           01 adjustable-rate-case.
+               05 rate-change-interval      PIC S9(10)V9999 VALUE -1.
+               05 rate-change-amount        PIC S9(05)V9999 VALUE 0.
+               05 current-annual-rate       PIC 9(10)V99999999 VALUE 0.
+
+      * These variables support validation of free-form numeric
+      * console input, parsing into a wide intermediate field so an
+      * out-of-range value is rejected instead of silently truncated.
+           01 validation-variables.
+               05 numeric-check-result      PIC S9(05) COMP.
+               05 parsed-numeric-value      PIC S9(15)V9999 COMP-3.
+               05 numeric-input-switch      PIC X(01) VALUE "N".
+                   88 valid-numeric-input             VALUE "Y".
+                   88 invalid-numeric-input           VALUE "N".
+
+      * These are the sane upper bounds enforced on console input,
+      * chosen to stay within the capacity of the fields they fill.
+           01 validation-limits.
+               05 max-loan-amount           PIC S9(10)V9999
+                                             VALUE 9999999999.9999.
+               05 max-annual-interest-rate  PIC S9(10)V9999
+                                             VALUE 100.0000.
+               05 max-loan-term-years       PIC S9(10)V9999
+                                             VALUE 50.
+               05 max-grace-period          PIC S9(10)V9999
+                                             VALUE 100.
+               05 max-balloon-rate          PIC S9(10)V9999
+                                             VALUE 100.
+      *        An interval longer than the longest loan term this
+      *        program allows (max-loan-term-years, in months) would
+      *        never actually recast, so it is capped there; the
+      *        rate-change-interval is additionally capped at the
+      *        loan's own loan-term-months wherever it is validated.
+               05 max-rate-change-interval  PIC S9(10)V9999
+                                             VALUE 600.
+      *        A single rate step is capped at a realistic swing
+      *        rather than the raw capacity of the field.
+               05 max-rate-change-amount    PIC S9(05)V9999
+                                             VALUE 25.0000.
+
+      * This variable supports the reconciliation check in
+      * footer-and-values, which flags a schedule whose totals have
+      * drifted from the loan details they are supposed to foot to.
+           01 reconciliation-variables.
+               05 reconciliation-difference PIC S9(10)V9999.
+               05 reconciliation-sum        PIC 9(10)V9999.
+
+
+      * These variables are used to display the outputs to the table
            01 display-variables.
 
       *    These variables are used for the header of the table
@@ -110,19 +307,115 @@
                05 clear-command                PIC X(20) VALUE "clear".
                05 loan-type-choice             PIC X(1).
                05 back-choice                  PIC X(1).
-               05 peso-symbol                  PIC X(3) VALUE 'â‚±'. 
+               05 peso-symbol                  PIC X(3) VALUE 'â‚±'.
                05 space-value                  PIC X(1) VALUE SPACES.
-               05 flag                         PIC X(10) VALUE "False".
+
+      * These variables support the batch entry point (batch-mode),
+      * which drives paragraph-a/b/c/d from loan-request-file instead
+      * of the interactive ACCEPT prompts.
+           01 batch-variables.
+               05 command-line-parameter       PIC X(20).
+               05 batch-mode-switch            PIC X(01) VALUE "N".
+                   88 batch-mode-active                 VALUE "Y".
+               05 loan-request-eof-switch      PIC X(01) VALUE "N".
+                   88 loan-request-eof                  VALUE "Y".
+               05 batch-record-count           PIC 9(05) VALUE 0.
+               05 batch-record-invalid-switch   PIC X(01) VALUE "N".
+                   88 batch-record-invalid               VALUE "Y".
+
+      * This variable supports the customer loan master file, which
+      * lets a repeat customer's loan details be reloaded from
+      * type-of-loan instead of re-entered from scratch.
+           01 master-file-variables.
+               05 master-file-status           PIC X(02) VALUE "00".
+
+      * These variables support checkpoint/restart: periodically
+      * saving progress on the current schedule so a dropped session
+      * can pick a customer back up instead of restarting at period 1.
+           01 checkpoint-variables.
+               05 ckpt-file-status             PIC X(02) VALUE "00".
+               05 checkpoint-interval           PIC 9(03) VALUE 12.
+               05 resume-choice                PIC X(01).
+               05 resuming-from-checkpoint-switch PIC X(01) VALUE "N".
+                   88 resuming-from-checkpoint           VALUE "Y".
+
+      * These variables drive the classic line-printer page break: the
+      * header row and loan-summary block repeat every lines-per-page
+      * rows instead of one header scrolling off the top of the page.
+           01 pagination-variables.
+               05 page-number                  PIC 9(05) VALUE 1.
+               05 lines-since-page-header       PIC 9(05) VALUE 0.
+               05 lines-per-page                PIC 9(05) VALUE 20.
+
+      * These variables support the side-by-side loan comparison: one
+      * set of loan details is run through paragraph-a, paragraph-b,
+      * and paragraph-d in turn, and each type's totals are captured
+      * here so a single summary table can be printed afterward.
+           01 compare-variables.
+               05 comparing-loan-types-switch  PIC X(01) VALUE "N".
+                   88 comparing-loan-types               VALUE "Y".
+               05 compare-loan-amount          PIC S9(10)V9999.
+               05 compare-annual-interest-rate PIC S9(10)V99999999.
+               05 compare-loan-term-years      PIC S9(10)V9999.
+               05 compare-a-interest           PIC 9(10)V9999 VALUE 0.
+               05 compare-a-payments           PIC 9(10)V9999 VALUE 0.
+               05 compare-b-interest           PIC 9(10)V9999 VALUE 0.
+               05 compare-b-payments           PIC 9(10)V9999 VALUE 0.
+               05 compare-d-interest           PIC 9(10)V9999 VALUE 0.
+               05 compare-d-payments           PIC 9(10)V9999 VALUE 0.
+
+      *    Zero-suppressed, print-ready views of the totals above, the
+      *    same way z-loan-amount and friends dress up every other
+      *    amount this program displays.
+               05 z-compare-a-interest         PIC Z(10).99.
+               05 z-compare-a-payments         PIC Z(10).99.
+               05 z-compare-b-interest         PIC Z(10).99.
+               05 z-compare-b-payments         PIC Z(10).99.
+               05 z-compare-d-interest         PIC Z(10).99.
+               05 z-compare-d-payments         PIC Z(10).99.
+
+      * These file statuses let schedule-output-file and audit-log-file
+      * be opened for append without aborting the very first time the
+      * program runs on a machine that has neither file yet.
+           01 archive-file-variables.
+               05 schedule-output-status       PIC X(02) VALUE "00".
+               05 audit-log-status             PIC X(02) VALUE "00".
 
 
       * This is where the logic starts
        PROCEDURE DIVISION.
+      * A command-line parameter of "BATCH" takes the program straight
+      * to the batch entry point so a whole file of loan requests can
+      * be re-amortized in one job, with no ACCEPT prompts at all.
+           ACCEPT command-line-parameter FROM COMMAND-LINE
+           MOVE FUNCTION UPPER-CASE(command-line-parameter)
+      -    TO command-line-parameter
+           PERFORM open-schedule-output
+           PERFORM open-customer-master
+           PERFORM open-checkpoint-file
+           PERFORM open-audit-log
+           IF command-line-parameter = "BATCH"
+               SET batch-mode-active TO TRUE
+               MOVE "BATCH" TO operator-name
+               PERFORM batch-mode
+               CLOSE SCHEDULE-OUTPUT-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE CHECKPOINT-FILE
+               CLOSE AUDIT-LOG-FILE
+               STOP RUN
+           END-IF.
+
            CALL "SYSTEM" USING clear-command
            PERFORM design
            DISPLAY "WELCOME TO YOUR LOAN CALCULATOR!"
            PERFORM design
 
 
+      * Ask which staff member is running this session, for the
+      * audit log, separately from the borrower's name below.
+           DISPLAY "Input operator name: " WITH NO ADVANCING
+           ACCEPT operator-name
+
       * Ask username
            DISPLAY "Input username: " WITH NO ADVANCING
            ACCEPT customer-name
@@ -135,6 +428,136 @@
            STOP RUN.
 
 
+      * This is the batch entry point. It reads loan-request-file one
+      * record at a time and drives paragraph-a/b/c/d directly,
+      * without any of the interactive ACCEPT prompts, writing each
+      * customer's schedule out in turn within a single job.
+       batch-mode.
+           OPEN INPUT LOAN-REQUEST-FILE
+           PERFORM UNTIL loan-request-eof
+               READ LOAN-REQUEST-FILE
+                   AT END
+                       SET loan-request-eof TO TRUE
+                   NOT AT END
+                       PERFORM process-batch-record
+               END-READ
+           END-PERFORM
+           CLOSE LOAN-REQUEST-FILE
+           DISPLAY "Batch run complete. Records processed: "
+      -            batch-record-count
+           EXIT.
+
+
+      * This loads one loan-request-record into the same fields the
+      * interactive prompts normally fill, then drives the matching
+      * amortization paragraph exactly as redirect-user would.
+       process-batch-record.
+           ADD 1 TO batch-record-count
+           IF batch-loan-amount = 0 OR batch-loan-term-years = 0
+               DISPLAY "Skipping incomplete record "
+      -                batch-record-count ": loan amount and term"
+      -                " must both be present"
+           ELSE
+               MOVE FUNCTION UPPER-CASE(batch-customer-name)
+                   TO customer-name
+               MOVE FUNCTION UPPER-CASE(batch-loan-type)
+                   TO loan-type-choice
+               MOVE batch-loan-amount TO loan-amount
+               MOVE loan-amount TO z-loan-amount
+               MOVE batch-annual-interest-rate TO annual-interest-rate
+               MOVE annual-interest-rate TO z-annual-interest-rate
+               COMPUTE monthly-interest-rate =
+                   (annual-interest-rate / 100) / 12
+               MOVE batch-loan-term-years TO loan-term-years
+               MOVE loan-term-years TO z-loan-term-years
+               COMPUTE loan-term-months = loan-term-years * 12
+               MOVE loan-term-months TO z-number-of-monthly
+
+               MOVE "N" TO batch-record-invalid-switch
+               PERFORM validate-batch-record
+               IF batch-record-invalid
+                   DISPLAY "Skipping record " batch-record-count
+      -                    ": " batch-loan-type " details out of range"
+               ELSE
+                   EVALUATE loan-type-choice
+                       WHEN 'C'
+                           MOVE batch-percent TO grace-period
+                           MOVE grace-period TO z-grace-period
+                       WHEN 'D'
+                           MOVE batch-percent TO balloon-rate
+                           MOVE balloon-rate TO z-balloon-rate
+                           COMPUTE balloon-rate = balloon-rate / 100
+                       WHEN 'E'
+                           MOVE batch-percent TO rate-change-interval
+                           MOVE rate-change-interval
+                               TO z-rate-change-interval
+                           MOVE batch-rate-change-amount
+                               TO rate-change-amount
+                           MOVE rate-change-amount
+                               TO z-rate-change-amount
+                   END-EVALUATE
+
+                   EVALUATE loan-type-choice
+                       WHEN 'A'
+                           PERFORM paragraph-a
+                       WHEN 'B'
+                           PERFORM paragraph-b
+                       WHEN 'C'
+                           PERFORM paragraph-c
+                       WHEN 'D'
+                           PERFORM paragraph-d
+                       WHEN 'E'
+                           PERFORM paragraph-e
+                       WHEN OTHER
+                           DISPLAY
+                               "Skipping invalid loan type on record "
+      -                        batch-record-count ": " batch-loan-type
+                   END-EVALUATE
+               END-IF
+           END-IF.
+           EXIT.
+
+      * Mirrors ask-loan-details' bounds so a batch record with a
+      * zero/out-of-range loan amount, rate, term, or type-specific
+      * field (which would otherwise, say, divide by zero or loop
+      * forever further down) cannot reach paragraph-a/b/c/d/e at all.
+       validate-batch-record.
+           IF loan-amount > max-loan-amount
+               SET batch-record-invalid TO TRUE
+           END-IF
+           IF annual-interest-rate <= 0
+           OR annual-interest-rate > max-annual-interest-rate
+               SET batch-record-invalid TO TRUE
+           END-IF
+           IF loan-term-years > max-loan-term-years
+               SET batch-record-invalid TO TRUE
+           END-IF
+
+           EVALUATE loan-type-choice
+               WHEN 'C'
+                   IF batch-percent > max-grace-period
+                       SET batch-record-invalid TO TRUE
+                   END-IF
+               WHEN 'D'
+                   IF batch-percent > max-balloon-rate
+                       SET batch-record-invalid TO TRUE
+                   END-IF
+               WHEN 'E'
+                   IF batch-percent = 0
+                   OR batch-percent > max-rate-change-interval
+                   OR batch-percent > loan-term-months
+                   OR FUNCTION INTEGER-PART(batch-percent)
+                       NOT = batch-percent
+                       SET batch-record-invalid TO TRUE
+                   END-IF
+                   IF FUNCTION ABS(batch-rate-change-amount)
+                       > max-rate-change-amount
+                       SET batch-record-invalid TO TRUE
+                   END-IF
+           END-EVALUATE.
+           EXIT.
+
+
       * This is where the user will be asked regarding the type of loan
        type-of-loan.
            CALL "SYSTEM" USING clear-command
@@ -150,13 +573,16 @@
            DISPLAY "(c) Fixed Equal Amortization Case with Grace Period"
            DISPLAY "(d) Periodic Interest Payment, Balloon Payment "
       -                 "at Maturity"
-           DISPLAY "(e) Exit"
+           DISPLAY "(e) Step-Rate / Adjustable-Rate Amortization"
+           DISPLAY "(l) Load Existing Customer"
+           DISPLAY "(p) Compare Loan Types Side-by-Side"
+           DISPLAY "(x) Exit"
 
            DISPLAY ""
            DISPLAY ""
 
            PERFORM design
-           DISPLAY "TYPE 'A', 'B', 'C', 'D', or 'E'"
+           DISPLAY "TYPE 'A', 'B', 'C', 'D', 'E', 'L', 'P', or 'X'"
            PERFORM design
 
            DISPLAY "INPUT: " WITH NO ADVANCING
@@ -164,21 +590,24 @@
 
       * Convert the user-input to uppercase
            MOVE FUNCTION UPPER-CASE(loan-type-choice)
-      -    TO loan-type-choice 
+      -    TO loan-type-choice
 
       * Check if input is valid
-      * If the input is valid, the user will be asked if he/she wants 
+      * If the input is valid, the user will be asked if he/she wants
       * to continue then will be directed to the paragraph he/she chose.
-           IF loan-type-choice IS ALPHABETIC 
+           IF loan-type-choice IS ALPHABETIC
            AND loan-type-choice = 'A'
-           OR loan-type-choice = 'B' 
-           OR loan-type-choice = 'C' 
-           OR loan-type-choice = 'D' 
+           OR loan-type-choice = 'B'
+           OR loan-type-choice = 'C'
+           OR loan-type-choice = 'D'
            OR loan-type-choice = 'E'
-                PERFORM go-back 
+           OR loan-type-choice = 'L'
+           OR loan-type-choice = 'P'
+           OR loan-type-choice = 'X'
+                PERFORM go-back
            ELSE
                DISPLAY "Invalid input...Please choose from "
-      -                "'A', 'B', 'C', 'D' or 'E'"
+      -                "'A', 'B', 'C', 'D', 'E', 'L', 'P' or 'X'"
                ACCEPT invalid-input
                PERFORM type-of-loan
            END-IF.
@@ -222,16 +651,164 @@
                WHEN 'D'
                    PERFORM paragraph-d
                WHEN 'E'
+                   PERFORM paragraph-e
+               WHEN 'L'
+                   PERFORM load-existing-customer
+               WHEN 'P'
+                   PERFORM compare-loan-types
+               WHEN 'X'
                    PERFORM exit-program
                WHEN OTHER
                    DISPLAY "Invalid input...Please choose from "
-      -                    "'A', 'B', 'C' OR 'D'"
+      -                    "'A', 'B', 'C', 'D', 'E', 'L' OR 'P'"
                    ACCEPT invalid-input
                    PERFORM type-of-loan
            END-EVALUATE.
            EXIT.
 
 
+      * This loads a returning borrower's last loan details from the
+      * customer master file and drives the matching amortization
+      * paragraph directly, skipping ask-loan-details entirely.
+       load-existing-customer.
+           CALL "SYSTEM" USING clear-command
+           DISPLAY "Customer name to load: " WITH NO ADVANCING
+           ACCEPT master-customer-name
+           MOVE FUNCTION UPPER-CASE(master-customer-name)
+               TO master-customer-name
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "No saved loan found for that customer..."
+      -                    "Press return"
+                   ACCEPT invalid-input
+                   PERFORM type-of-loan
+               NOT INVALID KEY
+                   MOVE master-customer-name TO customer-name
+                   MOVE master-loan-amount TO loan-amount
+                   MOVE loan-amount TO z-loan-amount
+                   MOVE master-annual-interest-rate
+                       TO annual-interest-rate
+                   MOVE annual-interest-rate TO z-annual-interest-rate
+                   COMPUTE monthly-interest-rate =
+                       (annual-interest-rate / 100) / 12
+                   MOVE master-loan-term-years TO loan-term-years
+                   MOVE loan-term-years TO z-loan-term-years
+                   COMPUTE loan-term-months = loan-term-years * 12
+                   MOVE loan-term-months TO z-number-of-monthly
+                   MOVE master-loan-type-choice TO loan-type-choice
+                   MOVE master-grace-period TO grace-period
+                   MOVE grace-period TO z-grace-period
+                   MOVE master-balloon-rate TO balloon-rate
+                   MOVE balloon-rate TO z-balloon-rate
+                   COMPUTE balloon-rate = balloon-rate / 100
+                   MOVE master-rate-change-interval
+                       TO rate-change-interval
+                   MOVE rate-change-interval TO z-rate-change-interval
+                   MOVE master-rate-change-amount TO rate-change-amount
+                   MOVE rate-change-amount TO z-rate-change-amount
+                   PERFORM redirect-user
+           END-READ.
+           EXIT.
+
+
+      * Runs one set of loan details through paragraph-a, paragraph-b,
+      * and paragraph-d in turn and prints a single summary table of
+      * total interest and total payments per type, so a customer can
+      * see the three types side-by-side instead of one at a time.
+       compare-loan-types.
+           IF loan-amount = 0 OR loan-term-years = 0
+               PERFORM ask-loan-details
+           END-IF.
+           MOVE loan-amount TO compare-loan-amount
+           MOVE annual-interest-rate TO compare-annual-interest-rate
+           MOVE loan-term-years TO compare-loan-term-years
+           SET comparing-loan-types TO TRUE
+
+           MOVE 'A' TO loan-type-choice
+           PERFORM restore-compare-inputs
+           PERFORM paragraph-a
+
+           MOVE 'B' TO loan-type-choice
+           PERFORM restore-compare-inputs
+           PERFORM paragraph-b
+
+           MOVE 'D' TO loan-type-choice
+           PERFORM restore-compare-inputs
+           PERFORM paragraph-d
+
+           MOVE "N" TO comparing-loan-types-switch
+           PERFORM print-comparison-table
+           IF NOT batch-mode-active
+               PERFORM type-of-loan
+           END-IF.
+           EXIT.
+
+      * Re-populates the shared loan fields from the one set of
+      * details the customer entered, since each amortization
+      * paragraph clears them back out when it finishes. The balloon
+      * rate is defaulted to none, since compare-loan-types asks for
+      * loan amount, rate, and term only.
+       restore-compare-inputs.
+           MOVE compare-loan-amount TO loan-amount
+           MOVE loan-amount TO z-loan-amount
+           MOVE compare-annual-interest-rate TO annual-interest-rate
+           MOVE annual-interest-rate TO z-annual-interest-rate
+           COMPUTE monthly-interest-rate =
+               (annual-interest-rate / 100) / 12
+           MOVE compare-loan-term-years TO loan-term-years
+           MOVE loan-term-years TO z-loan-term-years
+           COMPUTE loan-term-months = loan-term-years * 12
+           MOVE loan-term-months TO z-number-of-monthly
+           MOVE 0 TO balloon-rate
+           MOVE 0 TO z-balloon-rate
+           EXIT.
+
+      * Captures the just-finished type's totals before clear-values
+      * resets them back to zero for the next type in the comparison.
+       capture-compare-totals.
+           EVALUATE loan-type-choice
+               WHEN 'A'
+                   MOVE total-interest TO compare-a-interest
+                   MOVE total-payments TO compare-a-payments
+                   MOVE compare-a-interest TO z-compare-a-interest
+                   MOVE compare-a-payments TO z-compare-a-payments
+               WHEN 'B'
+                   MOVE total-interest TO compare-b-interest
+                   MOVE total-payments TO compare-b-payments
+                   MOVE compare-b-interest TO z-compare-b-interest
+                   MOVE compare-b-payments TO z-compare-b-payments
+               WHEN 'D'
+                   MOVE total-interest TO compare-d-interest
+                   MOVE total-payments TO compare-d-payments
+                   MOVE compare-d-interest TO z-compare-d-interest
+                   MOVE compare-d-payments TO z-compare-d-payments
+           END-EVALUATE.
+           EXIT.
+
+      * Prints the side-by-side summary once all three types have run.
+       print-comparison-table.
+           CALL "SYSTEM" USING clear-command
+           PERFORM design
+           DISPLAY "LOAN TYPE COMPARISON"
+           PERFORM design
+           DISPLAY "Type                              "
+      -            "Total Interest      Total Payments"
+           DISPLAY "Fixed Equal Amortization (A)      "
+               peso-symbol z-compare-a-interest col-space
+               peso-symbol z-compare-a-payments
+           DISPLAY "Fixed Principal Amortization (B)  "
+               peso-symbol z-compare-b-interest col-space
+               peso-symbol z-compare-b-payments
+           DISPLAY "Balloon Payment at Maturity (D)   "
+               peso-symbol z-compare-d-interest col-space
+               peso-symbol z-compare-d-payments
+           PERFORM design
+           DISPLAY "Press return to choose type of loan." WITH NO
+           ADVANCING
+           ACCEPT invalid-input
+           EXIT.
+
+
       * This function will perform the fixed equal amortization case.
       * The formula is based from the Banko Sentral ng Pilipinas.
        paragraph-a.
@@ -242,10 +819,16 @@
                PERFORM ask-loan-details
            END-IF.
 
+      * A dropped session can pick this customer's schedule back up
+      * from the last completed period instead of restarting at 1.
+           PERFORM check-for-checkpoint
+
       * After asking for the loan details, the program will then perform
       * loan-summary, headers, and such.
-           PERFORM loan-summary
-           PERFORM headers
+           IF NOT comparing-loan-types
+               PERFORM loan-summary
+               PERFORM headers
+           END-IF
            PERFORM table-initial-value
            PERFORM input-assignment
            
@@ -300,14 +883,28 @@
 
       * Prints the footer section and necessarry values
            PERFORM footer-and-values
-           DISPLAY ""
-           DISPLAY ""
-           PERFORM design
-           DISPLAY "Press return to choose type of loan."  *> redirects user to go back to type-of-loan
-      -    WITH NO ADVANCING
-           ACCEPT invalid-input
+      * The batch entry point moves straight to the next request
+      * instead of waiting on a key press and the interactive menu.
+           IF NOT batch-mode-active AND NOT comparing-loan-types
+               DISPLAY ""
+               DISPLAY ""
+               PERFORM design
+               DISPLAY "Press return to choose type of loan."  *> redirects user to go back to type-of-loan
+      -        WITH NO ADVANCING
+               ACCEPT invalid-input
+           END-IF
+           IF NOT comparing-loan-types
+               PERFORM update-customer-master
+               PERFORM delete-checkpoint-record
+           END-IF
+           IF comparing-loan-types
+               PERFORM capture-compare-totals
+           END-IF
+           PERFORM write-audit-record
            PERFORM clear-values
-           PERFORM type-of-loan
+           IF NOT batch-mode-active AND NOT comparing-loan-types
+               PERFORM type-of-loan
+           END-IF
            EXIT.
 
 
@@ -321,10 +918,16 @@
                PERFORM ask-loan-details
            END-IF.
 
+      * A dropped session can pick this customer's schedule back up
+      * from the last completed period instead of restarting at 1.
+           PERFORM check-for-checkpoint
+
       * After asking for the loan details, the program will then perform
       * loan-summary, headers, and such.
-           PERFORM loan-summary
-           PERFORM headers
+           IF NOT comparing-loan-types
+               PERFORM loan-summary
+               PERFORM headers
+           END-IF
            PERFORM table-initial-value
            PERFORM input-assignment
 
@@ -381,14 +984,28 @@
 
       * Prints the footer section and necessarry values
            PERFORM footer-and-values
-           DISPLAY ""
-           DISPLAY ""
-           PERFORM design
-           DISPLAY "Press return to choose type of loan." *> redirects user to go back to type-of-loan
-      -    WITH NO ADVANCING
-           ACCEPT invalid-input
+      * The batch entry point moves straight to the next request
+      * instead of waiting on a key press and the interactive menu.
+           IF NOT batch-mode-active AND NOT comparing-loan-types
+               DISPLAY ""
+               DISPLAY ""
+               PERFORM design
+               DISPLAY "Press return to choose type of loan." *> redirects user to go back to type-of-loan
+      -        WITH NO ADVANCING
+               ACCEPT invalid-input
+           END-IF
+           IF NOT comparing-loan-types
+               PERFORM update-customer-master
+               PERFORM delete-checkpoint-record
+           END-IF
+           IF comparing-loan-types
+               PERFORM capture-compare-totals
+           END-IF
+           PERFORM write-audit-record
            PERFORM clear-values
-           PERFORM type-of-loan
+           IF NOT batch-mode-active AND NOT comparing-loan-types
+               PERFORM type-of-loan
+           END-IF
            EXIT.
 
 
@@ -402,10 +1019,16 @@
                PERFORM ask-loan-details
            END-IF.
 
+      * A dropped session can pick this customer's schedule back up
+      * from the last completed period instead of restarting at 1.
+           PERFORM check-for-checkpoint
+
       * After asking for the loan details, the program will then perform
       * loan-summary, headers, and such.
-           PERFORM loan-summary
-           PERFORM headers
+           IF NOT comparing-loan-types
+               PERFORM loan-summary
+               PERFORM headers
+           END-IF
            PERFORM table-initial-value
            PERFORM input-assignment
 
@@ -471,18 +1094,32 @@
 
       * Prints the footer section and necessarry values
            PERFORM footer-and-values
-           DISPLAY ""
-           DISPLAY ""
-           PERFORM design
-           DISPLAY "Press return to choose type of loan." *> redirects user to go back to type-of-loan
-      -    WITH NO ADVANCING
-           ACCEPT invalid-input
+      * The batch entry point moves straight to the next request
+      * instead of waiting on a key press and the interactive menu.
+           IF NOT batch-mode-active AND NOT comparing-loan-types
+               DISPLAY ""
+               DISPLAY ""
+               PERFORM design
+               DISPLAY "Press return to choose type of loan." *> redirects user to go back to type-of-loan
+      -        WITH NO ADVANCING
+               ACCEPT invalid-input
+           END-IF
+           IF NOT comparing-loan-types
+               PERFORM update-customer-master
+               PERFORM delete-checkpoint-record
+           END-IF
+           IF comparing-loan-types
+               PERFORM capture-compare-totals
+           END-IF
+           PERFORM write-audit-record
            PERFORM clear-values
-           PERFORM type-of-loan
+           IF NOT batch-mode-active AND NOT comparing-loan-types
+               PERFORM type-of-loan
+           END-IF
            EXIT.
 
 
-      * This function will perform the periodic interest payment, balloon 
+      * This function will perform the periodic interest payment, balloon
       * payment at maturity. The formula is based from the Banko Sentral ng Pilipinas.
        paragraph-d.
       * This will check if the necessary details are empty in value.
@@ -492,10 +1129,16 @@
                PERFORM ask-loan-details
            END-IF.
 
+      * A dropped session can pick this customer's schedule back up
+      * from the last completed period instead of restarting at 1.
+           PERFORM check-for-checkpoint
+
       * After asking for the loan details, the program will then perform
       * loan-summary, headers, and such.
-           PERFORM loan-summary
-           PERFORM headers
+           IF NOT comparing-loan-types
+               PERFORM loan-summary
+               PERFORM headers
+           END-IF
            PERFORM table-initial-value
            PERFORM input-assignment
 
@@ -561,15 +1204,146 @@
 
       * Prints the footer section and necessarry values
            PERFORM footer-and-values
-           DISPLAY ""
-           DISPLAY ""
-           PERFORM design
-           DISPLAY "Press return to choose type of loan." *> redirects user to go back to type-of-loan
-      -    WITH NO ADVANCING
-           ACCEPT invalid-input
+      * The batch entry point moves straight to the next request
+      * instead of waiting on a key press and the interactive menu.
+           IF NOT batch-mode-active AND NOT comparing-loan-types
+               DISPLAY ""
+               DISPLAY ""
+               PERFORM design
+               DISPLAY "Press return to choose type of loan." *> redirects user to go back to type-of-loan
+      -        WITH NO ADVANCING
+               ACCEPT invalid-input
+           END-IF
+           IF NOT comparing-loan-types
+               PERFORM update-customer-master
+               PERFORM delete-checkpoint-record
+           END-IF
+           IF comparing-loan-types
+               PERFORM capture-compare-totals
+           END-IF
+           PERFORM write-audit-record
            PERFORM clear-values
-           PERFORM type-of-loan
+           IF NOT batch-mode-active AND NOT comparing-loan-types
+               PERFORM type-of-loan
+           END-IF
+
+           EXIT.
+
+
+      * This function will perform the step-rate / adjustable-rate
+      * amortization case. The monthly installment is recast off of
+      * the remaining balance and remaining term every time
+      * installment-period crosses a rate-change-interval boundary,
+      * the same way paragraph-c recasts at the grace-period boundary.
+       paragraph-e.
+      * This will check if the necessary details are empty in value.
+      * If it's equal to zero, the program will redirect the user to
+      * do the necessary actions, such as inputting the loan-amount, etc.
+           IF loan-amount = 0 OR loan-term-years = 0
+               PERFORM ask-loan-details
+           END-IF.
+
+      * A dropped session can pick this customer's schedule back up
+      * from the last completed period instead of restarting at 1.
+           PERFORM check-for-checkpoint
+
+      * After asking for the loan details, the program will then perform
+      * loan-summary, headers, and such.
+           IF NOT comparing-loan-types
+               PERFORM loan-summary
+               PERFORM headers
+           END-IF
+           PERFORM table-initial-value
+           PERFORM input-assignment
+           MOVE annual-interest-rate TO current-annual-rate
+
+      * This part compute the necessary values for the table outputs and
+      * print it until remaining balance is less than 0.01 => remaining balance === 0.00
+           PERFORM UNTIL remaining-balance < 0.01
+
+      *        Increments the installment period by 1
+               COMPUTE installment-period = installment-period + 1
+
+      *        Every time installment-period crosses a rate-change
+      *        boundary, the rate is stepped and the EMI is recast
+      *        against the remaining balance and remaining term.
+               IF installment-period > 1 AND FUNCTION MOD
+               (installment-period - 1, rate-change-interval) = 0
+                   COMPUTE current-annual-rate = current-annual-rate +
+      -                                          rate-change-amount
+                   COMPUTE monthly-interest-rate =
+      -                   (current-annual-rate / 100) / 12
+                   MOVE monthly-interest-rate TO rate
+                   COMPUTE number-of-payments = loan-term-months -
+      -                                         installment-period + 1
+                   MOVE remaining-balance TO principal
+               END-IF
+
+      *        Computes the EMI or monthly installmment for the following period
+      *        EMI = ((p * r) * (1 + r)^n)/((1 + r)^n)-1
+               COMPUTE equated-monthly-installment = ((principal * rate
+      -        * ((1 + rate) ** number-of-payments))) / (((1 + rate) **
+      -        number-of-payments) - 1)
+
+      *        Computes the interest for the following period
+               COMPUTE interest-payment = remaining-balance * rate
+
+      *        Computes the principal for the following period
+               COMPUTE principal-payment = equated-monthly-installment -
+      -                                    interest-payment
+
+      *        Computes the remaining balance to pay
+               COMPUTE amount-payable = remaining-balance -
+      -                                 principal-payment
+
+      *        Computes the total interest to be paid
+               COMPUTE total-interest ROUNDED = total-interest +
+      -                                         interest-payment
+
+      *        Computes the total principal to be paid
+               COMPUTE total-principal ROUNDED = total-principal +
+      -                                          principal-payment
+
+      *        Computes overall payment
+               COMPUTE total-payments  ROUNDED = total-payments +
+      -                               equated-monthly-installment
+
+      *        Moving the computed values from computational variables
+      *        to displaying variables
+               PERFORM table-value-assignment
+
+      *        Prints the value being computed
+               PERFORM table-values
+
+      *        Updates the new remaining balance
+               MOVE amount-payable TO remaining-balance
+
+           END-PERFORM
 
+      * Prints the footer section and necessarry values
+           PERFORM footer-and-values
+      * The batch entry point moves straight to the next request
+      * instead of waiting on a key press and the interactive menu.
+           IF NOT batch-mode-active AND NOT comparing-loan-types
+               DISPLAY ""
+               DISPLAY ""
+               PERFORM design
+               DISPLAY "Press return to choose type of loan." *> redirects user to go back to type-of-loan
+      -        WITH NO ADVANCING
+               ACCEPT invalid-input
+           END-IF
+           IF NOT comparing-loan-types
+               PERFORM update-customer-master
+               PERFORM delete-checkpoint-record
+           END-IF
+           IF comparing-loan-types
+               PERFORM capture-compare-totals
+           END-IF
+           PERFORM write-audit-record
+           PERFORM clear-values
+           IF NOT batch-mode-active AND NOT comparing-loan-types
+               PERFORM type-of-loan
+           END-IF
            EXIT.
 
 
@@ -580,140 +1354,155 @@
            PERFORM design
 
       *    While loan-amount is not a positive number, or not numeric,
-      *    this code will iterate until the condition is met 
+      *    or it falls outside the field's safe range, this code will
+      *    iterate until the condition is met
            PERFORM UNTIL loan-amount >= 0
                PERFORM ask-loan-amount
-      *        IF loan-amount = 0 or loan-amount IS NOT NUMERIC
-               PERFORM isPunct
-               IF string-input IS ALPHABETIC
-               OR flag = "True"
+               PERFORM validate-string-input
+               IF invalid-numeric-input
+               OR parsed-numeric-value < 0
+               OR parsed-numeric-value > max-loan-amount
                    DISPLAY "Invalid input...Press return"
                    ACCEPT invalid-input
-               ELSE 
-                   MOVE string-input TO loan-amount
-                   IF loan-amount < 0
-                       DISPLAY "Invalid input...Press return"
-                       ACCEPT invalid-input
-                   ELSE 
-                       MOVE loan-amount TO z-loan-amount
-                   END-IF
+               ELSE
+                   COMPUTE loan-amount = parsed-numeric-value
+                   MOVE loan-amount TO z-loan-amount
                END-IF
-               MOVE "False" TO flag
            END-PERFORM.
 
 
-      *    While annual-interest rate is not a positive number, or not 
-      *    numeric, this code will iterate until the condition is met 
+      *    While annual-interest rate is not a positive number, or not
+      *    numeric, or exceeds a sane cap, this code will iterate
+      *    until the condition is met
            PERFORM UNTIL annual-interest-rate > 0
                PERFORM ask-annual-interest-rate
-               PERFORM isPunct
-               IF string-input IS ALPHABETIC
-               OR flag = "True"
+               PERFORM validate-string-input
+               IF invalid-numeric-input
+               OR parsed-numeric-value < 0
+               OR parsed-numeric-value > max-annual-interest-rate
                    DISPLAY "Invalid input...Press return"
                    ACCEPT invalid-input
-               ELSE 
-                   MOVE string-input TO annual-interest-rate
-                   IF annual-interest-rate < 0
-                       DISPLAY "Invalid input...Press return"
-                       ACCEPT invalid-input
-                   ELSE 
-                       MOVE annual-interest-rate 
-                       TO z-annual-interest-rate
-                   END-IF
+               ELSE
+                   COMPUTE annual-interest-rate = parsed-numeric-value
+                   MOVE annual-interest-rate TO z-annual-interest-rate
                END-IF
-               MOVE "False" TO flag
            END-PERFORM.
 
       *    Converts the annual interest rate to monthly interest rate
            COMPUTE monthly-interest-rate = (annual-interest-rate / 100)
       -                                    / 12
 
-      *    While loan term years is not a positive number, or not 
-      *    numeric, this code will iterate until the condition is met 
+      *    While loan term years is not a positive number, or not
+      *    numeric, or exceeds a sane cap, this code will iterate
+      *    until the condition is met
            PERFORM UNTIL loan-term-years > 0
                PERFORM ask-loan-term-years
-
-               PERFORM isPunct
-               IF string-input IS ALPHABETIC
-               OR flag = "True"
+               PERFORM validate-string-input
+               IF invalid-numeric-input
+               OR parsed-numeric-value < 0
+               OR parsed-numeric-value > max-loan-term-years
                    DISPLAY "Invalid input...Press return"
                    ACCEPT invalid-input
-               ELSE 
-                   MOVE string-input TO loan-term-years
-                   IF loan-term-years < 0
-                       DISPLAY "Invalid input...Press return"
-                       ACCEPT invalid-input
-                   ELSE 
-                       MOVE loan-term-years 
-                       TO z-loan-term-years
-                   END-IF
+               ELSE
+                   COMPUTE loan-term-years = parsed-numeric-value
+                   MOVE loan-term-years TO z-loan-term-years
                END-IF
-               MOVE "False" TO flag
            END-PERFORM.
 
       *    Convert the years into months
            COMPUTE loan-term-months = loan-term-years * 12
            MOVE loan-term-months TO z-number-of-monthly *> assigns value to displaying variables
-           
+
       *    If the user's choice of type of loan is 'C', this will be executed
-            IF loan-type-choice = 'C'
+           IF loan-type-choice = 'C'
 
-      *        While grace period is not a positive number, or not 
-      *        numeric, this code will iterate until the condition is met 
-               PERFORM UNTIL grace-period IS NUMERIC
-               AND grace-period >= 0 
-               AND grace-period <= 100
+      *        While grace period is not a positive number, or not
+      *        numeric, or outside the allowed range, this code will
+      *        iterate until the condition is met
+               PERFORM UNTIL grace-period >= 0
+               AND grace-period <= max-grace-period
                    PERFORM ask-grace-period
-
-                   PERFORM isPunct
-                   IF string-input IS ALPHABETIC
-                   OR flag = "True"
+                   PERFORM validate-string-input
+                   IF invalid-numeric-input
+                   OR parsed-numeric-value < 0
+                   OR parsed-numeric-value > max-grace-period
                        DISPLAY "Invalid input...Press return"
                        ACCEPT invalid-input
-                   ELSE 
-                       MOVE string-input TO grace-period
-                       IF grace-period < 0
-                           DISPLAY "Invalid input...Press return"
-                           ACCEPT invalid-input
-                       ELSE 
-                           MOVE grace-period 
-                           TO z-grace-period
-                       END-IF
+                   ELSE
+                       COMPUTE grace-period = parsed-numeric-value
+                       MOVE grace-period TO z-grace-period
                    END-IF
-                   MOVE "False" TO flag
                END-PERFORM
            END-IF.
 
       *    If the user's choice of type of loan is 'D', this will be executed
            IF loan-type-choice = 'D'
 
-      *        While grace period is not a positive number, or not 
-      *        numeric, this code will iterate until the condition is met 
+      *        While the balloon rate is not a positive number, or
+      *        not numeric, or outside the allowed range, this code
+      *        will iterate until the condition is met
                PERFORM UNTIL balloon-rate >= 0
-               AND balloon-rate <= 100
+               AND balloon-rate <= max-balloon-rate
                    PERFORM ask-balloon-rate
-
-                   PERFORM isPunct
-                   IF string-input IS ALPHABETIC
-                   OR flag = "True"
+                   PERFORM validate-string-input
+                   IF invalid-numeric-input
+                   OR parsed-numeric-value < 0
+                   OR parsed-numeric-value > max-balloon-rate
                        DISPLAY "Invalid input...Press return"
                        ACCEPT invalid-input
-                   ELSE 
-                       MOVE string-input TO balloon-rate
-                       IF balloon-rate < 0
-                           DISPLAY "Invalid input...Press return"
-                           ACCEPT invalid-input
-                       ELSE 
-                           MOVE balloon-rate 
-                           TO z-balloon-rate
-                       END-IF
+                   ELSE
+                       COMPUTE balloon-rate = parsed-numeric-value
+                       MOVE balloon-rate TO z-balloon-rate
                    END-IF
-                   MOVE "False" TO flag
-     
                END-PERFORM
            END-IF.
       *    Convert ballon rate to decimal for computations
            COMPUTE balloon-rate = balloon-rate / 100
+
+      *    If the user's choice of type of loan is 'E', this will be
+      *    executed
+           IF loan-type-choice = 'E'
+
+      *        While rate-change interval is not a positive number,
+      *        or not numeric, or outside the allowed range, this
+      *        code will iterate until the condition is met
+               PERFORM UNTIL rate-change-interval > 0
+               AND rate-change-interval <= max-rate-change-interval
+               AND rate-change-interval <= loan-term-months
+                   PERFORM ask-rate-change-interval
+                   PERFORM validate-string-input
+                   IF invalid-numeric-input
+                   OR parsed-numeric-value <= 0
+                   OR parsed-numeric-value > max-rate-change-interval
+                   OR parsed-numeric-value > loan-term-months
+                   OR FUNCTION INTEGER-PART(parsed-numeric-value)
+                       NOT = parsed-numeric-value
+                       DISPLAY "Invalid input...Press return"
+                       ACCEPT invalid-input
+                   ELSE
+                       COMPUTE rate-change-interval =
+                           parsed-numeric-value
+                       MOVE rate-change-interval
+                           TO z-rate-change-interval
+                   END-IF
+               END-PERFORM
+
+      *        The rate change amount may be negative (a scheduled
+      *        decrease), so this is accepted as soon as it is a
+      *        valid signed number within range, instead of looping
+      *        on sign.
+               PERFORM ask-rate-change-amount
+               PERFORM validate-string-input
+               IF invalid-numeric-input
+               OR FUNCTION ABS(parsed-numeric-value)
+                  > max-rate-change-amount
+                   DISPLAY "Invalid input...Press return"
+                   ACCEPT invalid-input
+               ELSE
+                   COMPUTE rate-change-amount = parsed-numeric-value
+                   MOVE rate-change-amount TO z-rate-change-amount
+               END-IF
+           END-IF.
            EXIT.
 
       * This will ask the loan amount
@@ -780,6 +1569,36 @@
            EXIT.
 
 
+      * This will ask the rate-change interval for the adjustable-rate case
+       ask-rate-change-interval.
+           CALL "SYSTEM" USING clear-command
+           PERFORM greet-user
+           PERFORM design
+           DISPLAY "Loan Amount: " peso-symbol z-loan-amount
+           DISPLAY "Annual Interest Rate (%): " z-annual-interest-rate
+           DISPLAY "Loan Term (years): " z-loan-term-years
+           DISPLAY "Rate Changes Every How Many Installments: "
+      -    WITH NO ADVANCING
+           ACCEPT string-input
+           EXIT.
+
+
+      * This will ask the rate-change amount for the adjustable-rate case
+       ask-rate-change-amount.
+           CALL "SYSTEM" USING clear-command
+           PERFORM greet-user
+           PERFORM design
+           DISPLAY "Loan Amount: " peso-symbol z-loan-amount
+           DISPLAY "Annual Interest Rate (%): " z-annual-interest-rate
+           DISPLAY "Loan Term (years): " z-loan-term-years
+           DISPLAY "Rate Changes Every: " z-rate-change-interval
+      -            " installment(s)"
+           DISPLAY "Rate Change Amount (percentage points, may be "
+      -            "negative): " WITH NO ADVANCING
+           ACCEPT string-input
+           EXIT.
+
+
       * This will print the header of the table
        headers.
            PERFORM design
@@ -795,9 +1614,20 @@
 
       * This will print the summary of loan
        loan-summary.
+           MOVE 1 TO page-number
+           MOVE 0 TO lines-since-page-header
            CALL "SYSTEM" USING clear-command
+           PERFORM print-loan-summary-block
+           EXIT.
+
+      * Prints the loan-summary block, with the current page number,
+      * followed by the "AMORTIZATION SCHEDULE" banner. Shared between
+      * the initial print and the page breaks taken every
+      * lines-per-page rows, so a torn-off page can still be read on
+      * its own.
+       print-loan-summary-block.
            PERFORM design
-           DISPLAY "LOAN SUMMARY"
+           DISPLAY "LOAN SUMMARY" col-space "Page: " page-number
            PERFORM design
 
            IF loan-type-choice = 'A'
@@ -810,6 +1640,9 @@
            ELSE IF loan-type-choice = 'D'
                DISPLAY "Loan Type: Periodic Interest Payment, "
       -                "Balloon Payment at Maturity"
+           ELSE IF loan-type-choice = 'E'
+               DISPLAY "Loan Type: Step-Rate / Adjustable-Rate "
+      -                "Amortization"
            ELSE
                DISPLAY "N/A"
            END-IF.
@@ -817,54 +1650,143 @@
            DISPLAY "Loan Amount: " peso-symbol z-loan-amount
            DISPLAY "Annual Interest: " z-annual-interest-rate "%"
            DISPLAY "No. of Monthly Installments: " z-number-of-monthly
-                      
+
            IF loan-type-choice = 'C'
                DISPLAY "Grace Period: " z-grace-period
            ELSE IF loan-type-choice = 'D'
                DISPLAY "Balloon Payment (%): " z-balloon-rate "%"
+           ELSE IF loan-type-choice = 'E'
+               DISPLAY "Rate Changes Every: " z-rate-change-interval
+      -                " installment(s)"
+               DISPLAY "Rate Change Amount: " z-rate-change-amount "%"
            END-IF.
            
            PERFORM design
            PERFORM design
            DISPLAY "AMORTIZATION SCHEDULE"
-              EXIT.
+           EXIT.
+
+      * Starts a fresh printed page once lines-per-page rows have
+      * gone by: repeats the loan-summary block and the table header
+      * row, the way a line printer would throw a new page rather
+      * than let the schedule scroll off the top of the last one.
+       print-page-break.
+           ADD 1 TO page-number
+           PERFORM print-loan-summary-block
+           PERFORM headers
+           MOVE 0 TO lines-since-page-header
+           EXIT.
 
        
       * This will print the zero period inside the table before printing 
       * the computed values in regards to user's inputted loan details
        table-initial-value.
-           MOVE 000 TO period-value
-           MOVE 0 TO principal-value
-           MOVE 0 TO interest-value
-           MOVE 0 TO total-payments-value
-           MOVE loan-amount TO balance-value
-           
-           DISPLAY "| " period-value col-space "| " 
-      -    WITH NO ADVANCING
-      *    DISPLAY date-value col-space "|" WITH NO ADVANCING
-           DISPLAY peso-symbol principal-value col-space "| " 
-      -    WITH NO ADVANCING
-           DISPLAY peso-symbol interest-value col-space "| " 
-      -    WITH NO ADVANCING
-           DISPLAY peso-symbol total-payments-value col-space "| " 
-      -    WITH NO ADVANCING
-           DISPLAY peso-symbol balance-value "|"
-           PERFORM design
+      *    A comparison leg runs the math "internally" with none of
+      *    the per-period table, archiving, or checkpointing a real
+      *    customer run gets, since it is a what-if, not a saved loan.
+           IF NOT comparing-loan-types
+      *        A resumed schedule starts its table mid-stream, at the
+      *        balance checkpointed from the last completed period, so
+      *        the period-zero row is skipped for a resume notice.
+               IF resuming-from-checkpoint
+                   DISPLAY "Resuming from installment period "
+                       installment-period " of "
+                       number-of-payments "."
+                   PERFORM design
+               ELSE
+                   MOVE 000 TO period-value
+                   MOVE 0 TO principal-value
+                   MOVE 0 TO interest-value
+                   MOVE 0 TO total-payments-value
+                   MOVE loan-amount TO balance-value
+
+                   DISPLAY "| " period-value col-space "| "
+      -            WITH NO ADVANCING
+                   DISPLAY peso-symbol principal-value col-space "| "
+      -            WITH NO ADVANCING
+                   DISPLAY peso-symbol interest-value col-space "| "
+      -            WITH NO ADVANCING
+                   DISPLAY peso-symbol total-payments-value col-space
+      -                    "| " WITH NO ADVANCING
+                   DISPLAY peso-symbol balance-value "|"
+                   PERFORM design
+               END-IF
+           END-IF
            EXIT.
 
       * This will print the computed values inside the table
        table-values.
-           DISPLAY "| " period-value col-space "| " 
-      -    WITH NO ADVANCING
-      *    DISPLAY date-value col-space "|" WITH NO ADVANCING
-           DISPLAY peso-symbol principal-value col-space "| " 
-      -    WITH NO ADVANCING
-           DISPLAY peso-symbol interest-value col-space "| " 
-      -    WITH NO ADVANCING
-           DISPLAY peso-symbol total-payments-value col-space "| " 
-      -    WITH NO ADVANCING
-           DISPLAY peso-symbol balance-value "|"
-           PERFORM design
+           IF NOT comparing-loan-types
+               DISPLAY "| " period-value col-space "| "
+      -        WITH NO ADVANCING
+               DISPLAY peso-symbol principal-value col-space "| "
+      -        WITH NO ADVANCING
+               DISPLAY peso-symbol interest-value col-space "| "
+      -        WITH NO ADVANCING
+               DISPLAY peso-symbol total-payments-value col-space "| "
+      -        WITH NO ADVANCING
+               DISPLAY peso-symbol balance-value "|"
+               PERFORM design
+               PERFORM write-schedule-record
+               IF FUNCTION MOD(installment-period, checkpoint-interval)
+                   = 0
+                   AND loan-type-choice NOT = 'E'
+                   PERFORM write-checkpoint-record
+               END-IF
+               ADD 1 TO lines-since-page-header
+               IF lines-since-page-header >= lines-per-page
+                   PERFORM print-page-break
+               END-IF
+           END-IF
+           EXIT.
+
+
+      * This writes the period just computed to schedule-output-file
+      * so the customer's full amortization schedule is archived and
+      * does not have to be re-keyed to be reviewed again.
+       write-schedule-record.
+           MOVE installment-period TO so-installment-period
+           MOVE principal-payment TO so-principal-payment
+           MOVE interest-payment TO so-interest-payment
+           MOVE equated-monthly-installment
+               TO so-equated-monthly-installment
+           MOVE amount-payable TO so-remaining-balance
+           MOVE customer-name TO so-customer-name
+           WRITE schedule-output-record
+           EXIT.
+
+
+      * This saves the loan details just used back to the customer
+      * master file, so the next time this borrower comes in they can
+      * be reloaded through load-existing-customer instead of keying
+      * everything in again.
+       update-customer-master.
+           MOVE customer-name TO master-customer-name
+           MOVE loan-amount TO master-loan-amount
+           MOVE annual-interest-rate TO master-annual-interest-rate
+           MOVE loan-term-years TO master-loan-term-years
+           MOVE loan-type-choice TO master-loan-type-choice
+           IF loan-type-choice = 'C'
+               MOVE grace-period TO master-grace-period
+           ELSE
+               MOVE 0 TO master-grace-period
+           END-IF
+           IF loan-type-choice = 'D'
+               COMPUTE master-balloon-rate = balloon-rate * 100
+           ELSE
+               MOVE 0 TO master-balloon-rate
+           END-IF
+           IF loan-type-choice = 'E'
+               MOVE rate-change-interval TO master-rate-change-interval
+               MOVE rate-change-amount TO master-rate-change-amount
+           ELSE
+               MOVE 0 TO master-rate-change-interval
+               MOVE 0 TO master-rate-change-amount
+           END-IF
+           WRITE customer-master-record
+               INVALID KEY
+                   REWRITE customer-master-record
+           END-WRITE.
            EXIT.
 
 
@@ -885,36 +1807,81 @@
       * for computations.
        input-assignment.
            MOVE loan-amount TO principal
-           MOVE loan-amount TO remaining-balance
+           IF NOT resuming-from-checkpoint
+               MOVE loan-amount TO remaining-balance
+           END-IF
            MOVE monthly-interest-rate TO rate
            MOVE loan-term-months TO number-of-payments
            EXIT.
 
+      * This checks the totals for rounding drift before they print:
+      * total-principal should foot to loan-amount, and total-payments
+      * should foot to total-principal plus total-interest. Either
+      * mismatch beyond a cent gets a warning instead of silently
+      * printing numbers that do not add up.
+       reconcile-totals.
+           COMPUTE reconciliation-difference =
+               total-principal - loan-amount
+           IF FUNCTION ABS(reconciliation-difference) > 0.01
+               IF comparing-loan-types
+                   DISPLAY "WARNING: loan type " loan-type-choice
+                       " total principal " total-principal
+                       " does not reconcile to loan amount "
+                       loan-amount
+               ELSE
+                   DISPLAY "WARNING: total principal " total-principal
+                       " does not reconcile to loan amount "
+                       loan-amount
+               END-IF
+           END-IF
+           COMPUTE reconciliation-sum = total-principal + total-interest
+           COMPUTE reconciliation-difference =
+               total-payments - reconciliation-sum
+           IF FUNCTION ABS(reconciliation-difference) > 0.01
+               IF comparing-loan-types
+                   DISPLAY "WARNING: loan type " loan-type-choice
+                       " total payments " total-payments
+                       " does not equal principal plus interest "
+                       reconciliation-sum
+               ELSE
+                   DISPLAY "WARNING: total payments " total-payments
+                       " does not equal principal plus interest "
+                       reconciliation-sum
+               END-IF
+           END-IF
+           EXIT.
+
       * This prints the footer section
        footer-and-values.
-           DISPLAY period-footer col-space space-value "   "
-      -    WITH NO ADVANCING
-           DISPLAY peso-symbol principal-footer col-space space-value"" 
-      -    WITH NO ADVANCING
-           DISPLAY peso-symbol interest-footer col-space space-value""
-      -    WITH NO ADVANCING
-           DISPLAY peso-symbol payments-footer col-space space-value""
-      -    WITH NO ADVANCING
-           DISPLAY balance-footer
-           DISPLAY ""
+           PERFORM reconcile-totals
+           IF NOT comparing-loan-types
+               DISPLAY period-footer col-space space-value "   "
+      -        WITH NO ADVANCING
+               DISPLAY peso-symbol principal-footer col-space
+                   space-value "" WITH NO ADVANCING
+               DISPLAY peso-symbol interest-footer col-space
+                   space-value "" WITH NO ADVANCING
+               DISPLAY peso-symbol payments-footer col-space
+                   space-value "" WITH NO ADVANCING
+               DISPLAY balance-footer
+               DISPLAY ""
+           END-IF
            EXIT.
 
-      * Checks if input is equal to any of these characters
-       isPunct.
-           IF string-input = ','
-           OR string-input = '?'
-           OR string-input = '!'
-           OR string-input = '.'
-           OR string-input = '-'
-           OR string-input = '+'
-           OR string-input = '='
-           OR string-input = '\'
-               MOVE "True" TO flag 
+      * Validates string-input as a numeric-edited value and parses
+      * it into parsed-numeric-value, a field wide enough that a
+      * value too large for the destination is caught here instead
+      * of being silently truncated by the later MOVE/COMPUTE.
+       validate-string-input.
+           MOVE FUNCTION TEST-NUMVAL(string-input) TO
+               numeric-check-result
+           IF numeric-check-result = 0
+               SET valid-numeric-input TO TRUE
+               COMPUTE parsed-numeric-value =
+                   FUNCTION NUMVAL(string-input)
+           ELSE
+               SET invalid-numeric-input TO TRUE
+               MOVE 0 TO parsed-numeric-value
            END-IF
            EXIT.
 
@@ -941,6 +1908,10 @@
            MOVE 0 TO total-payments
            MOVE 0 TO total-principal
            MOVE -1 TO grace-period
+           MOVE -1 TO rate-change-interval
+           MOVE 0 TO rate-change-amount
+           MOVE 0 TO current-annual-rate
+           MOVE "N" TO resuming-from-checkpoint-switch
            EXIT.
 
 
@@ -959,8 +1930,152 @@
            ACCEPT invalid-input
            CALL "SYSTEM" USING clear-command
            DISPLAY "Bye!"
+           CLOSE SCHEDULE-OUTPUT-FILE
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-LOG-FILE
            STOP RUN.
 
+
+      * This opens the customer loan master file for update, creating
+      * it first if this is the very first run of the calculator.
+       open-customer-master.
+           OPEN I-O CUSTOMER-MASTER-FILE
+           IF master-file-status NOT = "00"
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF.
+           EXIT.
+
+      * Opens checkpoint-file for keyed read/write, creating it first
+      * if this is the first run on this machine.
+       open-checkpoint-file.
+           OPEN I-O CHECKPOINT-FILE
+           IF ckpt-file-status NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           EXIT.
+
+      * Looks up a checkpoint for the current customer-name. If one
+      * is found, the operator (or a batch run, automatically) may
+      * resume the schedule from the period it left off at instead of
+      * starting over from period 1.
+       check-for-checkpoint.
+           MOVE "N" TO resuming-from-checkpoint-switch
+           IF NOT comparing-loan-types
+               MOVE customer-name TO ckpt-customer-name
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+      *                Step-rate loans recast their rate/principal/term
+      *                mid-schedule; the checkpoint record has nowhere
+      *                to hold that recast state, so type E is excluded
+      *                from resume rather than risk a wrong EMI split.
+                       IF ckpt-loan-type-choice = loan-type-choice
+                       AND loan-type-choice NOT = 'E'
+                       AND ckpt-loan-amount = loan-amount
+                       AND ckpt-annual-interest-rate
+                           = annual-interest-rate
+                       AND ckpt-loan-term-years = loan-term-years
+                           MOVE "Y" TO resume-choice
+                           IF NOT batch-mode-active
+                               DISPLAY "A checkpoint exists for "
+                                   customer-name
+                               DISPLAY "at installment period "
+                                   ckpt-installment-period
+                                   ". Resume? (Y/N)"
+                               ACCEPT resume-choice
+                               MOVE FUNCTION UPPER-CASE(resume-choice)
+                                   TO resume-choice
+                           END-IF
+                           IF resume-choice = "Y"
+                               MOVE ckpt-installment-period
+                                   TO installment-period
+                               MOVE ckpt-remaining-balance
+                                   TO remaining-balance
+                               MOVE ckpt-total-principal
+                                   TO total-principal
+                               MOVE ckpt-total-interest
+                                   TO total-interest
+                               MOVE ckpt-total-payments
+                                   TO total-payments
+                               SET resuming-from-checkpoint TO TRUE
+                           END-IF
+                       END-IF
+               END-READ
+           END-IF.
+           EXIT.
+
+      * Saves progress on the schedule currently being computed, keyed
+      * by customer name, so it can be picked back up later.
+       write-checkpoint-record.
+           MOVE customer-name TO ckpt-customer-name
+           MOVE loan-type-choice TO ckpt-loan-type-choice
+           MOVE loan-amount TO ckpt-loan-amount
+           MOVE annual-interest-rate TO ckpt-annual-interest-rate
+           MOVE loan-term-years TO ckpt-loan-term-years
+           MOVE installment-period TO ckpt-installment-period
+           MOVE remaining-balance TO ckpt-remaining-balance
+           MOVE total-principal TO ckpt-total-principal
+           MOVE total-interest TO ckpt-total-interest
+           MOVE total-payments TO ckpt-total-payments
+           WRITE checkpoint-record
+               INVALID KEY
+                   REWRITE checkpoint-record
+           END-WRITE.
+           EXIT.
+
+      * Clears the checkpoint once a schedule finishes normally, since
+      * there is nothing left to resume.
+       delete-checkpoint-record.
+           MOVE customer-name TO ckpt-customer-name
+           DELETE CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+           EXIT.
+
+      * Opens the audit log for appending, creating it first if this
+      * is the first run on this machine.
+       open-audit-log.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF audit-log-status NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+           EXIT.
+
+      * Opens the schedule archive for appending, creating it first if
+      * this is the first run on this machine.
+       open-schedule-output.
+           OPEN EXTEND SCHEDULE-OUTPUT-FILE
+           IF schedule-output-status NOT = "00"
+               OPEN OUTPUT SCHEDULE-OUTPUT-FILE
+               CLOSE SCHEDULE-OUTPUT-FILE
+               OPEN EXTEND SCHEDULE-OUTPUT-FILE
+           END-IF.
+           EXIT.
+
+      * Appends one line to the audit log for the run just completed.
+       write-audit-record.
+           MOVE FUNCTION CURRENT-DATE TO audit-timestamp
+           MOVE operator-name TO audit-operator-name
+           MOVE customer-name TO audit-customer-name
+           MOVE loan-type-choice TO audit-loan-type-choice
+           MOVE loan-amount TO audit-loan-amount
+           MOVE annual-interest-rate TO audit-annual-interest-rate
+           MOVE loan-term-months TO audit-loan-term-months
+           MOVE total-principal TO audit-total-principal
+           MOVE total-interest TO audit-total-interest
+           MOVE total-payments TO audit-total-payments
+           WRITE audit-log-record.
+           EXIT.
+
        END PROGRAM loan-calculator.
 
 
